@@ -16,9 +16,7 @@
 
         working-storage section.
         01 filename PIC X(9) value "input.txt".
-        01 eof_flag PIC X value 'N'.
-            88 end_of_file value 'Y'.
-        01 file_status PIC XX.
+        copy "fileio-ws.cpy".
         01 actual_record_data_len PIC 99. *> two byte num (00-99)
 
         PROCEDURE DIVISION.
@@ -27,37 +25,28 @@
            stop run.
 
         read_file.
-           open input input_file.
-           if file_status not = '00'
-               evaluate file_status
-                   when "35"
-                       display "[INFO] file not found: '" filename "'"
-                   when "37" display "[INFO] access denied"
-                   when other
-                       display "[INFO] unexpected error: " file_status
-               end-evaluate
-               exit paragraph
-           end-if.
+           copy "openinput.cpy".
            perform read_next_record.
            perform until end_of_file
                move function length(function trim(record_data)) to
-               actual_record_data_len 
+               actual_record_data_len
                display record_data(1:actual_record_data_len)
                perform read_next_record
            end-perform.
-           close input_file.
-           if file_status not = '00'
-               display "[ERROR] failed to close file: " file_status
-           end-if.
+           copy "closeinput.cpy".
+
+        after_open_error.
+           continue.
+
+        after_close_error.
+           continue.
 
         read_next_record.
-           read input_file
-               at end
-                   set end_of_file to true
-               not at end
-                   continue
-           end-read.
-           if file_status not = '00' and file_status not = '10'
-               display "[ERROR] failed to read record: " file_status
-           end-if.
+           copy "readnext.cpy".
+
+        after_successful_read.
+           continue.
+
+        after_read_error.
+           continue.
 
