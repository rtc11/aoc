@@ -7,41 +7,322 @@
             select input_file assign to filename
                 organization is line sequential
                 status is file_status.
+            select totals_file assign to totals_filename
+                organization is line sequential
+                status is totals_file_status.
+            select reject_file assign to reject_filename
+                organization is line sequential
+                status is reject_file_status.
+            select checkpoint_file assign to checkpoint_filename
+                organization is line sequential
+                status is checkpoint_file_status.
+            select exception_file assign to exception_filename
+                organization is line sequential
+                status is exception_file_status.
+            select audit_log_file assign to audit_log_filename
+                organization is line sequential
+                status is audit_log_file_status.
 
         DATA DIVISION.
         file section.
         fd input_file.
-        01 input_record.
-            05 record_data pic x(80). *> 80 bytes per line
+        copy "inputrec.cpy".
+        01 trailer_record redefines input_record.
+            05 trailer_marker pic x(10).
+            05 filler pic x(1).
+            05 trailer_expected_count pic 9(7).
+            05 trailer_expected_mass_sum pic 9(9)v99.
+            05 filler pic x(51).
+
+        fd totals_file.
+        01 totals_record.
+            05 totals_p1_label pic x(8).
+            05 totals_p1_out pic 9(9)v99.
+            05 totals_p2_label pic x(9).
+            05 totals_p2_out pic 9(9)v99.
+            05 totals_mode_label pic x(8).
+            05 totals_mode_out pic x(5).
+
+        fd reject_file.
+        01 reject_record.
+            05 reject_text pic x(80).
+            05 reject_gap_1 pic x(1).
+            05 reject_reason_out pic x(2).
+            05 reject_gap_2 pic x(1).
+            05 reject_reason_text_out pic x(20).
+
+        fd checkpoint_file.
+        01 checkpoint_record.
+            05 checkpoint_target_filename pic x(40).
+            05 checkpoint_record_count pic 9(7).
+            05 checkpoint_total_p1 pic 9(9)v99.
+            05 checkpoint_total_p2 pic 9(9)v99.
+            05 checkpoint_mass_sum pic 9(9)v99.
+            05 checkpoint_trailer_mass_sum pic s9(9)v99.
+            05 checkpoint_module_count pic 9(7).
+            05 checkpoint_min_mass pic s9(6)v99.
+            05 checkpoint_max_mass pic s9(6)v99.
+            05 checkpoint_first_module_flag pic x.
+
+        fd exception_file.
+        01 exception_record.
+            05 exception_module_out pic x(10).
+            05 exception_gap_1 pic x(1).
+            05 exception_part_out pic x(6).
+            05 exception_gap_2 pic x(1).
+            05 exception_mass_out pic s9(6)v99.
+            05 exception_gap_3 pic x(1).
+            05 exception_fuel_out pic s9(7)v99.
+
+        fd audit_log_file.
+        01 audit_log_record.
+            05 audit_ts_out pic x(14).
+            05 audit_gap pic x(1).
+            05 audit_message_out pic x(80).
 
         working-storage section.
-        01 filename pic x(9) value "input.txt".
-        01 eof_flag pic x value 'n'.
-            88 end_of_file value 'y'.
-        01 file_status pic xx.
-        01 record_data_len pic 99. *> two byte num (00-99)
-
-
-        01 mass pic s9(6).
-        01 temp_mass pic s9(6).
-        01 divisor pic 9 value 3.
-        01 subtractor pic 9 value 2.
-        01 fuel pic s9(5).
-        01 temp_fuel pic s9(7).
-        01 total_fuel_p1 pic 9(7) value zero.
-        01 total_fuel_p2 pic 9(7) value zero.
+        01 filename pic x(40) value "input.txt".
+        01 totals_filename pic x(10) value "totals.txt".
+        01 totals_file_status pic xx.
+        01 reject_filename pic x(10) value "reject.txt".
+        01 reject_file_status pic xx.
+        01 reject_reason_code pic xx.
+        01 reject_reason_text pic x(20).
+        01 numval_check_result pic 99.
+        copy "fileio-ws.cpy".
+
+
+        01 mass pic s9(6)v99.
+        01 temp_mass pic s9(6)v99.
+        01 divisor pic 9(2) value 3.
+        01 subtractor pic 9(2) value 2.
+        01 divisor_text pic x(2).
+        01 subtractor_text pic x(2).
+        01 fuel pic s9(5)v99.
+        01 temp_fuel pic s9(7)v99.
+        01 total_fuel_p1 pic 9(9)v99 value zero.
+        01 total_fuel_p2 pic 9(9)v99 value zero.
+        01 fuel_p1_result pic s9(5)v99 value zero.
+        01 fuel_p2_result pic s9(7)v99 value zero.
+        01 records_read_count pic 9(7) value zero.
+        01 error_record_number pic 9(7) value zero.
+        01 running_mass_sum pic 9(9)v99 value zero.
+        01 control_total_mismatch pic x value 'n'.
+            88 control_totals_ok value 'n'.
+            88 control_totals_bad value 'y'.
+        01 data_records_read pic 9(7).
+        01 checkpoint_filename pic x(14) value "checkpoint.txt".
+        01 checkpoint_file_status pic xx.
+        01 checkpoint_interval pic 9(5) value 1000.
+        01 since_last_checkpoint pic 9(5) value zero.
+        01 restart_count pic 9(7) value zero.
+        01 restart_count_text pic x(7).
+        01 parm_text_len pic 99.
+        01 module_count pic 9(7) value zero.
+        01 min_mass pic s9(6)v99 value zero.
+        01 max_mass pic s9(6)v99 value zero.
+        01 avg_fuel_p1 pic 9(5)v99 value zero.
+        01 avg_fuel_p2 pic 9(9)v99 value zero.
+        01 first_module_flag pic x value 'y'.
+            88 first_module value 'y'.
+        01 any_control_total_mismatch pic x value 'n'.
+            88 any_mismatch value 'y'.
+        01 input_file_list pic x(200).
+        01 input_file_table.
+            05 input_file_entry occurs 20 times pic x(40).
+        01 input_file_total pic 99 value zero.
+        01 input_file_index pic 99 value zero.
+        01 list_pointer pic 9(3) value 1.
+        01 list_len pic 9(3).
+        01 subtotal_start_p1 pic 9(9)v99.
+        01 subtotal_start_p2 pic 9(9)v99.
+        01 file_subtotal_p1 pic 9(9)v99.
+        01 file_subtotal_p2 pic 9(9)v99.
+        01 exception_filename pic x(13) value "exception.txt".
+        01 exception_file_status pic xx.
+        01 fuel_threshold_text pic x(10).
+        01 fuel_threshold pic 9(7)v99 value zero.
+        01 fuel_threshold_len pic 99.
+        01 exception_reporting_flag pic x value 'n'.
+            88 exception_reporting_enabled value 'y'.
+        01 exception_fuel_value pic s9(7)v99.
+        01 audit_log_filename pic x(13) value "audit_log.txt".
+        01 audit_log_file_status pic xx.
+        01 audit_timestamp pic x(21).
+        01 audit_message pic x(80).
+        01 run_mode pic x(5) value "BOTH".
+            88 run_mode_part1_only value "PART1".
+            88 run_mode_part2_only value "PART2".
+            88 run_mode_both value "BOTH".
+        01 trailer_mass_sum pic s9(9)v99 value zero.
+        01 restart_applied_flag pic x value 'n'.
+            88 restart_already_applied value 'y'.
+        01 divisor_candidate pic s9(4) value zero.
 
         PROCEDURE DIVISION.
         main.
-           perform read_file
+           perform get_run_parameters
+           open extend audit_log_file
+           if audit_log_file_status = '35'
+      *> first run on this machine - extend has nothing to append
+      *> to yet, so create the log instead.
+               open output audit_log_file
+           end-if
+           if audit_log_file_status not = '00'
+      *> can't log this failure to the log that failed to open -
+      *> display is the only trail available for it.
+               display "[WARN] failed to open " audit_log_filename
+                   ": " audit_log_file_status
+                   " - audit trail unavailable this run"
+           end-if
+           perform open_reject_file
+           if exception_reporting_enabled
+               perform open_exception_file
+           end-if
+           perform process_all_files
+           close reject_file
+           if exception_reporting_enabled
+               close exception_file
+           end-if
            display "part 1: " total_fuel_p1.
            display "part 2: " total_fuel_p2.
+           perform print_summary_statistics
+           perform write_totals
+           perform report_control_total_status
+           close audit_log_file
            stop run.
 
+        get_run_parameters.
+           accept filename from environment "DAY1_INPUT_FILE".
+           if filename = spaces
+               move "input.txt" to filename
+           end-if.
+           accept run_mode from environment "DAY1_RUN_MODE".
+           if run_mode = spaces
+               move "BOTH" to run_mode
+           end-if.
+           if not run_mode_part1_only
+                   and not run_mode_part2_only
+                   and not run_mode_both
+               move "BOTH" to run_mode
+           end-if.
+           accept restart_count_text
+               from environment "DAY1_RESTART_COUNT".
+           move function length(function trim(restart_count_text))
+               to parm_text_len.
+           if parm_text_len > 0
+               if function test-numval(
+                       restart_count_text(1:parm_text_len)) = zero
+                   compute restart_count = function numval(
+                       restart_count_text(1:parm_text_len)
+                   )
+               end-if
+           end-if.
+           accept divisor_text from environment "DAY1_DIVISOR".
+           move function length(function trim(divisor_text))
+               to parm_text_len.
+           if parm_text_len > 0
+               if function test-numval(
+                       divisor_text(1:parm_text_len)) = zero
+                   compute divisor_candidate = function numval(
+                       divisor_text(1:parm_text_len)
+                   )
+      *> zero divides by nothing, and divisor is unsigned, so a
+      *> negative value would otherwise have its sign silently
+      *> dropped on the move below - reject both the same way.
+                   if divisor_candidate > zero
+                       move divisor_candidate to divisor
+                   else
+                       display "[WARN] DAY1_DIVISOR = "
+                           divisor_candidate
+                           " is invalid - keeping default divisor "
+                           divisor
+                   end-if
+               end-if
+           end-if.
+           accept subtractor_text from environment "DAY1_SUBTRACTOR".
+           move function length(function trim(subtractor_text))
+               to parm_text_len.
+           if parm_text_len > 0
+               if function test-numval(
+                       subtractor_text(1:parm_text_len)) = zero
+                   compute subtractor = function numval(
+                       subtractor_text(1:parm_text_len)
+                   )
+               end-if
+           end-if.
+           accept fuel_threshold_text
+               from environment "DAY1_FUEL_THRESHOLD".
+           move function length(function trim(fuel_threshold_text))
+               to fuel_threshold_len.
+           if fuel_threshold_len > 0
+               if function test-numval(
+                       fuel_threshold_text(1:fuel_threshold_len)
+                   ) = zero
+                   compute fuel_threshold = function numval(
+                       fuel_threshold_text(1:fuel_threshold_len)
+                   )
+                   set exception_reporting_enabled to true
+               end-if
+           end-if.
+           accept input_file_list from environment "DAY1_INPUT_FILES".
+           if input_file_list = spaces
+               move filename to input_file_entry(1)
+               move 1 to input_file_total
+           else
+               perform parse_file_list
+           end-if.
+
+        parse_file_list.
+           move function length(function trim(input_file_list))
+               to list_len.
+           move 1 to list_pointer.
+           move zero to input_file_total.
+           perform until list_pointer > list_len
+                   or input_file_total >= 20
+               add 1 to input_file_total
+               unstring input_file_list delimited by ";"
+                   into input_file_entry(input_file_total)
+                   with pointer list_pointer
+               end-unstring
+           end-perform.
+           if list_pointer <= list_len
+      *> this runs before the audit log is opened in main, so (as
+      *> with the DAY1_DIVISOR = 0 warning below) the console is the
+      *> only trail available for it.
+               display "[WARN] DAY1_INPUT_FILES names more than 20"
+                   " files - files past the 20th were dropped"
+           end-if.
+
+        open_reject_file.
+           open output reject_file.
+           if reject_file_status not = '00'
+               display "failed to open " reject_filename ": "
+                   reject_file_status
+               string "failed to open " reject_filename ": "
+                   reject_file_status
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+           end-if.
+
+        open_exception_file.
+           open output exception_file.
+           if exception_file_status not = '00'
+               display "failed to open " exception_filename ": "
+                   exception_file_status
+               string "failed to open " exception_filename ": "
+                   exception_file_status
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+           end-if.
+
         part1.
            move mass to temp_mass.
            perform calculate_fuel
            add fuel to total_fuel_p1.
+           move fuel to fuel_p1_result.
            move zero to fuel.
 
         part2.
@@ -55,42 +336,351 @@
                move fuel to temp_mass
            end-perform.
            add temp_fuel to total_fuel_p2.
+           move temp_fuel to fuel_p2_result.
            move zero to fuel.
            move zero to temp_fuel.
 
+        print_detail_line.
+      *> only print the side(s) actually computed this run - printing
+      *> a forced zero for a part the run-mode selector skipped would
+      *> look identical to a module that really needed no fuel.
+           if run_mode_part1_only
+               display "module: " module_id
+                   " mass: " mass
+                   " fuel p1: " fuel_p1_result
+           else
+               if run_mode_part2_only
+                   display "module: " module_id
+                       " mass: " mass
+                       " fuel p2: " fuel_p2_result
+               else
+                   display "module: " module_id
+                       " mass: " mass
+                       " fuel p1: " fuel_p1_result
+                       " fuel p2: " fuel_p2_result
+               end-if
+           end-if.
+
         calculate_fuel.
            divide temp_mass by divisor giving fuel
            subtract subtractor from fuel.
 
+        track_mass_range.
+           add 1 to module_count.
+           if first_module
+               move mass to min_mass
+               move mass to max_mass
+               move "n" to first_module_flag
+           else
+               if mass < min_mass
+                   move mass to min_mass
+               end-if
+               if mass > max_mass
+                   move mass to max_mass
+               end-if
+           end-if.
+
+        print_summary_statistics.
+           if module_count > 0
+               compute avg_fuel_p1 rounded =
+                   total_fuel_p1 / module_count
+               compute avg_fuel_p2 rounded =
+                   total_fuel_p2 / module_count
+           end-if.
+           display "modules processed: " module_count.
+           display "min mass: " min_mass.
+           display "max mass: " max_mass.
+           display "avg fuel p1: " avg_fuel_p1.
+           display "avg fuel p2: " avg_fuel_p2.
+
+        report_control_total_status.
+           if any_mismatch
+               display "control totals: one or more files had a "
+                   "mismatch - see detail above"
+               move "one or more files had a control total mismatch"
+                   to audit_message
+               perform log_audit_message
+           else
+               display "control totals: ok"
+           end-if.
+
+        log_audit_message.
+           move function current-date to audit_timestamp.
+           move audit_timestamp(1:14) to audit_ts_out.
+           move space to audit_gap.
+           move audit_message to audit_message_out.
+           write audit_log_record.
+           if audit_log_file_status not = '00'
+      *> same as the open above - a failed log write can only be
+      *> surfaced on the console, not in the log it failed to write.
+               display "[WARN] failed to write audit log record: "
+                   audit_log_file_status
+           end-if.
+
+        check_exceptions.
+           if exception_reporting_enabled
+               if fuel_p1_result > fuel_threshold
+                   move "PART1 " to exception_part_out
+                   move fuel_p1_result to exception_fuel_value
+                   perform write_exception
+               end-if
+               if fuel_p2_result > fuel_threshold
+                   move "PART2 " to exception_part_out
+                   move fuel_p2_result to exception_fuel_value
+                   perform write_exception
+               end-if
+           end-if.
+
+        write_exception.
+           move module_id to exception_module_out.
+           move space to exception_gap_1.
+           move space to exception_gap_2.
+           move mass to exception_mass_out.
+           move space to exception_gap_3.
+           move exception_fuel_value to exception_fuel_out.
+           write exception_record.
+
+        process_all_files.
+           move 1 to input_file_index.
+           perform until input_file_index > input_file_total
+               move input_file_entry(input_file_index) to filename
+               move total_fuel_p1 to subtotal_start_p1
+               move total_fuel_p2 to subtotal_start_p2
+               perform read_file
+               subtract subtotal_start_p1 from total_fuel_p1
+                   giving file_subtotal_p1
+               subtract subtotal_start_p2 from total_fuel_p2
+                   giving file_subtotal_p2
+               display filename ": subtotal part1 = " file_subtotal_p1
+                   " part2 = " file_subtotal_p2
+               add 1 to input_file_index
+           end-perform.
+
         read_file.
-           open input input_file.
-           if file_status not = '00'
-                   display "failed to read " filename ": " file_status
-               exit paragraph
+           move 'n' to eof_flag.
+           move 'n' to control_total_mismatch.
+           move zero to records_read_count.
+           move zero to running_mass_sum.
+           move zero to trailer_mass_sum.
+           move zero to since_last_checkpoint.
+           copy "openinput.cpy".
+           if restart_count > 0 and not restart_already_applied
+               perform apply_restart
            end-if.
            perform read_next_record.
            perform until end_of_file
-               move function length(function trim(record_data)) 
-                   to record_data_len 
+               if trailer_marker(1:7) = "TRAILER"
+                   perform reconcile_trailer
+                   set end_of_file to true
+               else
+                   move function length(function trim(record_data))
+                       to record_data_len
 
-               compute mass = function numval(
-                   record_data(1:record_data_len)
-               )
+                   compute numval_check_result =
+                       function test-numval(
+                           record_data(1:record_data_len)
+                       )
 
-               perform part1 
-               perform part2 
+                   if numval_check_result not = zero
+                       move "01" to reject_reason_code
+                       move "NOT NUMERIC" to reject_reason_text
+                       perform reject_bad_record
+                   else
+                       compute mass = function numval(
+                           record_data(1:record_data_len)
+                       )
+                       add mass to trailer_mass_sum
+                       if mass is negative
+                           move "02" to reject_reason_code
+                           move "NEGATIVE MASS" to reject_reason_text
+                           perform reject_bad_record
+                       else
+                           add mass to running_mass_sum
+                           perform track_mass_range
+                           move zero to fuel_p1_result
+                           move zero to fuel_p2_result
+                           if run_mode_part1_only or run_mode_both
+                               perform part1
+                           end-if
+                           if run_mode_part2_only or run_mode_both
+                               perform part2
+                           end-if
+                           perform check_exceptions
+                           perform print_detail_line
+                           add 1 to since_last_checkpoint
+                           if since_last_checkpoint >=
+                                   checkpoint_interval
+                               perform write_checkpoint
+                               move zero to since_last_checkpoint
+                           end-if
+                       end-if
+                   end-if
 
-               perform read_next_record
+                   perform read_next_record
+               end-if
            end-perform.
-           close input_file.
+           copy "closeinput.cpy".
+           if control_totals_bad
+               display "control total mismatch in " filename
+                   " - see above"
+               string "control total mismatch in " filename
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+           end-if.
+
+        after_open_error.
+           string "failed to open " filename ": " file_status
+               delimited by size into audit_message
+           end-string
+           perform log_audit_message.
+
+        after_close_error.
+           string "failed to close " filename ": " file_status
+               delimited by size into audit_message
+           end-string
+           perform log_audit_message.
 
         read_next_record.
-           read input_file
-               at end
-                   set end_of_file to true
-               not at end
-                   continue
-           end-read.
-           if file_status not = '00' and file_status not = '10'
-               display "failed to read record: " file_status
+           copy "readnext.cpy".
+
+        after_successful_read.
+           add 1 to records_read_count.
+
+        after_read_error.
+      *> the failed read never reaches after_successful_read, so
+      *> records_read_count is still one behind the record in error.
+           add 1 to records_read_count giving error_record_number.
+           string "failed to read record " error_record_number
+               ": " file_status
+               delimited by size into audit_message
+           end-string
+           perform log_audit_message.
+
+        apply_restart.
+      *> a checkpoint only describes a position within the one file
+      *> that was being read when it was written - applying it to any
+      *> other file in a multi-file batch would silently corrupt that
+      *> file's totals, so only resume when the names match, and only
+      *> ever resume once per run.
+           open input checkpoint_file.
+           if checkpoint_file_status = '00'
+               read checkpoint_file
+                   not at end
+                       if checkpoint_target_filename = filename
+                           move checkpoint_total_p1 to total_fuel_p1
+                           move checkpoint_total_p2 to total_fuel_p2
+                           move checkpoint_mass_sum
+                               to running_mass_sum
+                           move checkpoint_trailer_mass_sum
+                               to trailer_mass_sum
+                           move checkpoint_module_count
+                               to module_count
+                           move checkpoint_min_mass to min_mass
+                           move checkpoint_max_mass to max_mass
+                           move checkpoint_first_module_flag
+                               to first_module_flag
+                           perform skip_to_restart_point
+                           set restart_already_applied to true
+                       end-if
+               end-read
+               close checkpoint_file
+           end-if.
+
+        skip_to_restart_point.
+      *> skip to the position the checkpoint itself recorded, not to
+      *> DAY1_RESTART_COUNT - trusting an independently-supplied count
+      *> that merely looks plausible let a wrong value silently
+      *> re-process (and double-count) records between the real
+      *> checkpoint position and the bad guess. DAY1_RESTART_COUNT is
+      *> still the signal that a restart should be attempted at all;
+      *> checkpoint_record_count is the only source of truth for how
+      *> far to skip.
+           perform until records_read_count >= checkpoint_record_count
+                   or end_of_file
+               perform read_next_record
+           end-perform.
+
+        write_checkpoint.
+           open output checkpoint_file.
+           if checkpoint_file_status not = '00'
+               display "failed to open " checkpoint_filename ": "
+                   checkpoint_file_status
+               string "failed to open " checkpoint_filename ": "
+                   checkpoint_file_status
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+               exit paragraph
+           end-if.
+           move filename to checkpoint_target_filename.
+           move records_read_count to checkpoint_record_count.
+           move total_fuel_p1 to checkpoint_total_p1.
+           move total_fuel_p2 to checkpoint_total_p2.
+           move running_mass_sum to checkpoint_mass_sum.
+           move trailer_mass_sum to checkpoint_trailer_mass_sum.
+           move module_count to checkpoint_module_count.
+           move min_mass to checkpoint_min_mass.
+           move max_mass to checkpoint_max_mass.
+           move first_module_flag to checkpoint_first_module_flag.
+           write checkpoint_record.
+           close checkpoint_file.
+
+        reconcile_trailer.
+      *> records_read_count includes the trailer record itself,
+      *> so back it out before comparing to the expected count.
+           subtract 1 from records_read_count giving data_records_read.
+           if trailer_expected_count not = data_records_read
+               set control_totals_bad to true
+               set any_mismatch to true
+               display "control total mismatch in " filename
+                   ": expected " trailer_expected_count
+                   " records, read " data_records_read
+               string "record count mismatch in " filename
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+           end-if.
+           if trailer_expected_mass_sum not = trailer_mass_sum
+               set control_totals_bad to true
+               set any_mismatch to true
+               display "control total mismatch in " filename
+                   ": expected mass sum " trailer_expected_mass_sum
+                   ", accumulated " trailer_mass_sum
+               string "mass sum mismatch in " filename
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+           end-if.
+
+        reject_bad_record.
+           move input_record to reject_text.
+           move space to reject_gap_1.
+           move reject_reason_code to reject_reason_out.
+           move space to reject_gap_2.
+           move reject_reason_text to reject_reason_text_out.
+           write reject_record.
+
+        write_totals.
+           open output totals_file.
+           if totals_file_status not = '00'
+               display "failed to open " totals_filename ": "
+                   totals_file_status
+               string "failed to open " totals_filename ": "
+                   totals_file_status
+                   delimited by size into audit_message
+               end-string
+               perform log_audit_message
+               exit paragraph
            end-if.
+      *> run_mode rides along so the next job in the batch chain can
+      *> tell "zero fuel needed" apart from "this part was never
+      *> computed this run" instead of guessing from the totals alone.
+           move "PART1 = " to totals_p1_label.
+           move total_fuel_p1 to totals_p1_out.
+           move " PART2 = " to totals_p2_label.
+           move total_fuel_p2 to totals_p2_out.
+           move " MODE = " to totals_mode_label.
+           move run_mode to totals_mode_out.
+           write totals_record.
+           close totals_file.
