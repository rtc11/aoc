@@ -15,11 +15,8 @@
             05 record_data PIC X(80). *> 80 bytes per line
 
         working-storage section.
-        01 filename PIC X(9) value "input.txt".
-        01 eof_flag PIC X value 'N'.
-            88 end_of_file value 'Y'.
-        01 file_status PIC XX.
-        01 record_data_len PIC 99. *> two byte num (00-99)
+        01 filename PIC X(40) value "input.txt".
+        copy "fileio-ws.cpy".
 
 
         01 mass PIC S9(6).
@@ -33,11 +30,18 @@
 
         PROCEDURE DIVISION.
         main.
+           PERFORM get_run_parameters
            PERFORM read_file
            DISPLAY "Part 1: " total_fuel_p1.
            DISPLAY "Part 2: " total_fuel_p2.
            STOP run.
 
+        get_run_parameters.
+           ACCEPT filename FROM ENVIRONMENT "DAY1_INPUT_FILE".
+           IF filename = SPACES
+               MOVE "input.txt" TO filename
+           END-IF.
+
         part1.
            MOVE MASS TO temp_mass.
            PERFORM calculate_fuel
@@ -63,34 +67,34 @@
            SUBTRACT subtractor FROM fuel.
 
         read_file.
-           OPEN INPUT input_file.
-           IF file_status NOT = '00'
-                   display "failed to read " filename ": " file_status
-               EXIT PARAGRAPH
-           END-IF.
+           copy "openinput.cpy".
            PERFORM read_next_record.
            PERFORM UNTIL end_of_file
-               MOVE FUNCTION LENGTH(FUNCTION TRIM(record_data)) 
-                   TO record_data_len 
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(record_data))
+                   TO record_data_len
 
                COMPUTE mass = FUNCTION NUMVAL(
                    record_data(1:record_data_len)
                )
 
-               PERFORM part1 
-               PERFORM part2 
+               PERFORM part1
+               PERFORM part2
 
                PERFORM read_next_record
            END-PERFORM.
-           CLOSE input_file.
+           copy "closeinput.cpy".
+
+        after_open_error.
+           continue.
+
+        after_close_error.
+           continue.
 
         read_next_record.
-           READ input_file
-               AT END
-                   SET end_of_file TO TRUE
-               NOT AT END
-                   CONTINUE
-           END-READ.
-           IF file_status NOT = '00' AND file_status NOT = '10'
-               DISPLAY "failed to read record: " file_status
-           END-IF.
+           copy "readnext.cpy".
+
+        after_successful_read.
+           continue.
+
+        after_read_error.
+           continue.
