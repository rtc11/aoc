@@ -0,0 +1,6 @@
+        *> shared input-record layout for manifest files: a module
+        *> identifier followed by its mass as free text.
+        01 input_record.
+            05 module_id pic x(10).
+            05 filler pic x(1).
+            05 record_data pic x(69). *> mass, free text
