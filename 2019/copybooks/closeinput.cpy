@@ -0,0 +1,8 @@
+        *> shared close-and-check-status boilerplate for the main
+        *> input file. each program that copies this in must supply
+        *> its own after_close_error paragraph.
+           close input_file.
+           if file_status not = '00'
+               display "[ERROR] failed to close file: " file_status
+               perform after_close_error
+           end-if.
