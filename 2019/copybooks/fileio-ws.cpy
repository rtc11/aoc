@@ -0,0 +1,6 @@
+        *> shared working-storage fields for reading the main input
+        *> file a line at a time.
+        01 eof_flag pic x value 'n'.
+            88 end_of_file value 'y'.
+        01 file_status pic xx.
+        01 record_data_len pic 99. *> two byte num (00-99)
