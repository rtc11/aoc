@@ -0,0 +1,14 @@
+        *> shared read-one-record-and-check-status boilerplate for the
+        *> main input file. each program that copies this in must
+        *> supply its own after_successful_read and after_read_error
+        *> paragraphs (continue if there is nothing extra to do).
+           read input_file
+               at end
+                   set end_of_file to true
+               not at end
+                   perform after_successful_read
+           end-read.
+           if file_status not = '00' and file_status not = '10'
+               display "[ERROR] failed to read record: " file_status
+               perform after_read_error
+           end-if.
