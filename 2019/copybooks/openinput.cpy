@@ -0,0 +1,19 @@
+        *> shared open-and-check-status boilerplate for the main
+        *> input file. each program that copies this in must supply
+        *> its own after_open_error paragraph (continue if there is
+        *> nothing extra to do once the error has been reported).
+           open input input_file.
+           if file_status not = '00'
+               evaluate file_status
+                   when "35"
+                       display "[INFO] file not found: '"
+                           filename "'"
+                   when "37"
+                       display "[INFO] access denied"
+                   when other
+                       display "[INFO] unexpected error: "
+                           file_status
+               end-evaluate
+               perform after_open_error
+               exit paragraph
+           end-if.
